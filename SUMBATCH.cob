@@ -0,0 +1,789 @@
+      *****************************************************************
+      *  PROGRAM-ID   : SUMBATCH
+      *  DESCRIPTION  : DAILY BATCH SUMMATION JOB.  READS DETAIL
+      *                 RECORDS FROM BATCH-IN, ACCUMULATES WS-SUM,
+      *                 RECONCILES THE RUN AGAINST THE TRAILER
+      *                 RECORD'S BATCH TOTAL, AND PRINTS A SUMMARY
+      *                 REPORT.  DOWNSTREAM POSTING IS HELD IF THE
+      *                 CONTROL TOTAL DOES NOT MATCH.
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SUMBATCH.
+       AUTHOR. DATA-PROCESSING.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT BATCH-IN ASSIGN TO "BATCHIN"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-BATCH-IN-STATUS.
+
+           SELECT SUM-RPT ASSIGN TO "SUMRPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SUM-RPT-STATUS.
+
+           SELECT OVERFLOW-RPT ASSIGN TO "OVFLRPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-OVERFLOW-RPT-STATUS.
+
+           SELECT GL-FILE ASSIGN TO "GLFILE"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-GL-FILE-STATUS.
+
+           SELECT CHECKPOINT-FILE ASSIGN TO "CHKPTFIL"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CHECKPOINT-STATUS.
+
+           SELECT CONTROL-FILE ASSIGN TO "CTLFILE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CONTROL-FILE-STATUS.
+
+           SELECT REJECT-RPT ASSIGN TO "REJRPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REJECT-RPT-STATUS.
+
+           SELECT HISTORY-FILE ASSIGN TO "HISTFILE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-HISTORY-STATUS.
+
+           SELECT AUDIT-FILE ASSIGN TO "AUDITFIL"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-FILE-STATUS.
+
+           SELECT CHECKPOINT-PURGE-FILE ASSIGN TO "CHKPTPRG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CHECKPOINT-PURGE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  BATCH-IN
+           RECORDING MODE IS F.
+       COPY CBDETAIL.
+
+       FD  SUM-RPT
+           RECORDING MODE IS F.
+       01  SUM-RPT-LINE                PIC X(80).
+
+       FD  OVERFLOW-RPT
+           RECORDING MODE IS F.
+       01  OVERFLOW-RPT-LINE           PIC X(80).
+
+       FD  GL-FILE
+           RECORDING MODE IS F.
+       COPY CBGLREC.
+
+       FD  CHECKPOINT-FILE
+           RECORDING MODE IS F.
+       COPY CBCHKPT.
+
+       FD  CONTROL-FILE
+           RECORDING MODE IS F.
+       COPY CBCTLREC.
+
+       FD  REJECT-RPT
+           RECORDING MODE IS F.
+       01  REJECT-RPT-LINE             PIC X(80).
+
+       FD  HISTORY-FILE
+           RECORDING MODE IS F.
+       COPY CBHIST.
+
+       FD  AUDIT-FILE
+           RECORDING MODE IS F.
+       COPY CBAUDIT.
+
+       FD  CHECKPOINT-PURGE-FILE
+           RECORDING MODE IS F.
+       01  CHECKPOINT-PURGE-LINE       PIC X(63).
+
+       WORKING-STORAGE SECTION.
+       01  WS-BATCH-IN-STATUS          PIC XX      VALUE "00".
+           88  WS-BATCH-IN-OK                      VALUE "00".
+           88  WS-BATCH-IN-EOF                     VALUE "10".
+
+       01  WS-SUM-RPT-STATUS           PIC XX      VALUE "00".
+           88  WS-SUM-RPT-OK                       VALUE "00".
+
+       01  WS-OVERFLOW-RPT-STATUS      PIC XX      VALUE "00".
+           88  WS-OVERFLOW-RPT-OK                  VALUE "00".
+
+       01  WS-GL-FILE-STATUS           PIC XX      VALUE "00".
+           88  WS-GL-FILE-OK                       VALUE "00".
+
+       01  WS-CHECKPOINT-STATUS        PIC XX      VALUE "00".
+           88  WS-CHECKPOINT-OK                    VALUE "00".
+
+       01  WS-CONTROL-FILE-STATUS      PIC XX      VALUE "00".
+
+       01  WS-REJECT-RPT-STATUS        PIC XX      VALUE "00".
+           88  WS-REJECT-RPT-OK                    VALUE "00".
+
+       01  WS-HISTORY-STATUS           PIC XX      VALUE "00".
+           88  WS-HISTORY-OK                       VALUE "00".
+
+       01  WS-AUDIT-FILE-STATUS        PIC XX      VALUE "00".
+           88  WS-AUDIT-FILE-OK                    VALUE "00".
+
+       01  WS-CHECKPOINT-PURGE-STATUS  PIC XX      VALUE "00".
+           88  WS-CHECKPOINT-PURGE-OK              VALUE "00".
+
+       01  WS-CHECKPOINT-FILE-NAME     PIC X(20)
+           VALUE "CHKPTFIL".
+       01  WS-CHECKPOINT-PURGE-NAME    PIC X(20)
+           VALUE "CHKPTPRG".
+       01  WS-CHECKPOINT-RENAME-RC     PIC S9(9) COMP-5 VALUE 0.
+
+       01  WS-OPEN-ERROR-LINE.
+           05  FILLER                  PIC X(20)
+               VALUE "UNABLE TO OPEN FILE:".
+           05  WS-OPEN-ERR-FILE-OUT    PIC X(12).
+           05  FILLER                  PIC X(11)
+               VALUE "  STATUS: ".
+           05  WS-OPEN-ERR-STATUS-OUT  PIC XX.
+
+       01  WS-RUN-DATE                 PIC 9(08)   VALUE 0.
+
+       01  WS-BATCH-ID                 PIC X(08)   VALUE SPACES.
+
+       01  WS-PARM                     PIC X(40)   VALUE SPACES.
+
+       01  WS-RESTART-FLAG             PIC X(08)   VALUE SPACES.
+           88  WS-RESTART-REQUESTED                VALUE "RESTART ".
+
+       01  WS-CHECKPOINT-INTERVAL      PIC 9(6)    VALUE 1000.
+
+       01  WS-CKPT-EOF-SWITCH          PIC X       VALUE "N".
+           88  WS-CKPT-EOF                         VALUE "Y".
+
+       01  WS-LAST-CHECKPOINT.
+           05  WS-LAST-CKPT-FOUND-SW   PIC X       VALUE "N".
+               88  WS-LAST-CKPT-FOUND              VALUE "Y".
+           05  WS-LAST-CKPT-COUNT      PIC 9(09)   VALUE 0.
+           05  WS-LAST-CKPT-SUM        PIC 9(09)   VALUE 0.
+           05  WS-LAST-CKPT-HI-ORDER   PIC 9(09)   VALUE 0.
+           05  WS-LAST-CKPT-REJECTS    PIC 9(09)   VALUE 0.
+
+       01  WS-FATAL-ERROR-SWITCH       PIC X       VALUE "N".
+           88  WS-FATAL-ERROR                      VALUE "Y".
+
+       01  WS-RESTARTED-SWITCH         PIC X       VALUE "N".
+           88  WS-WAS-RESTARTED                    VALUE "Y".
+
+       01  WS-RESTART-ERROR-LINE.
+           05  FILLER                  PIC X(28)
+               VALUE "NO CHECKPOINT FOR BATCH ID:".
+           05  WS-RESTART-ERR-BATCH-OUT
+                                       PIC X(08).
+           05  FILLER                  PIC X(19)
+               VALUE "  RESTART ABORTED.".
+
+       01  WS-PURGE-RENAME-ERROR-LINE.
+           05  FILLER                  PIC X(24)
+               VALUE "CHECKPOINT PURGE FAILED".
+           05  FILLER                  PIC X(11)
+               VALUE " BATCH ID:".
+           05  WS-PURGE-ERR-BATCH-OUT  PIC X(08).
+
+       01  WS-EOF-SWITCH               PIC X       VALUE "N".
+           88  WS-EOF                              VALUE "Y".
+
+       01  WS-TRAILER-SWITCH           PIC X       VALUE "N".
+           88  WS-TRAILER-SEEN                     VALUE "Y".
+
+       01  WS-CONTROL-SWITCH           PIC X       VALUE "N".
+           88  WS-CONTROL-OK                       VALUE "Y".
+           88  WS-CONTROL-MISMATCH                 VALUE "N".
+
+       01  WS-COUNTERS.
+           05  WS-RECORD-COUNT         PIC 9(9)    VALUE 0.
+           05  WS-REJECT-COUNT         PIC 9(9)    VALUE 0.
+
+       01  WS-REJECT-CEILING           PIC 9(9)    VALUE 500000000.
+
+       01  WS-REJECT-REASON            PIC X(15)   VALUE SPACES.
+
+       01  WS-REJECT-LINE.
+           05  FILLER                  PIC X(11)
+               VALUE "REJECTED: ".
+           05  WS-REJ-KEY-OUT          PIC X(10).
+           05  FILLER                  PIC X(10)
+               VALUE "  AMOUNT: ".
+           05  WS-REJ-AMOUNT-OUT       PIC -ZZZ,ZZZ,ZZ9.
+           05  FILLER                  PIC X(10)
+               VALUE "  REASON: ".
+           05  WS-REJ-REASON-OUT       PIC X(15).
+
+       01  WS-ACCUMULATORS.
+           05  WS-SUM                  PIC 9(9)    COMP-3 VALUE 0.
+           05  WS-BATCH-TOTAL          PIC 9(9)    COMP-3 VALUE 0.
+           05  WS-SUM-HI-ORDER         PIC 9(9)    COMP-3 VALUE 0.
+           05  WS-SUM-CAPACITY         PIC 9(9)    VALUE 999999999.
+
+       01  WS-ADD-AMOUNT               PIC 9(9)    VALUE 0.
+
+       01  WS-OVERFLOW-WARNING-LINE.
+           05  FILLER                  PIC X(20)
+               VALUE "OVERFLOW ON RECORD: ".
+           05  WS-OVFL-KEY-OUT         PIC X(10).
+           05  FILLER                  PIC X(34)
+               VALUE "  CARRIED TO HI-ORDER, AMOUNT: ".
+           05  WS-OVFL-AMOUNT-OUT      PIC ZZZ,ZZZ,ZZ9.
+
+       01  WS-BRANCH-FOUND-SWITCH      PIC X       VALUE "N".
+           88  WS-BRANCH-FOUND                     VALUE "Y".
+
+       01  WS-BRANCH-TABLE.
+           05  WS-BRANCH-COUNT         PIC 9(4)    VALUE 0.
+           05  WS-BRANCH-ENTRY OCCURS 500 TIMES
+                       INDEXED BY WS-BR-IDX.
+               10  WS-BR-CODE          PIC X(04).
+               10  WS-BR-SUBTOTAL      PIC 9(9)    COMP-3 VALUE 0.
+               10  WS-BR-HI-ORDER      PIC 9(9)    COMP-3 VALUE 0.
+
+       01  WS-CURRENCY-FOUND-SWITCH    PIC X       VALUE "N".
+           88  WS-CURRENCY-FOUND                   VALUE "Y".
+
+       01  WS-CURRENCY-TABLE.
+           05  WS-CURRENCY-COUNT       PIC 9(4)    VALUE 0.
+           05  WS-CURRENCY-ENTRY OCCURS 50 TIMES
+                       INDEXED BY WS-CUR-IDX.
+               10  WS-CUR-CODE         PIC X(03).
+               10  WS-CUR-SUBTOTAL     PIC 9(9)    COMP-3 VALUE 0.
+               10  WS-CUR-HI-ORDER     PIC 9(9)    COMP-3 VALUE 0.
+
+       01  WS-CURRENCY-LINE.
+           05  FILLER                  PIC X(11)
+               VALUE "  CURRENCY ".
+           05  WS-CUR-CODE-OUT         PIC X(03).
+           05  FILLER                  PIC X(06)
+               VALUE " ....".
+           05  WS-CUR-SUBTOTAL-OUT     PIC ZZZ,ZZZ,ZZ9.
+           05  FILLER                  PIC X(11)
+               VALUE "  HI-ORDER:".
+           05  WS-CUR-HI-ORDER-OUT     PIC ZZZ,ZZZ,ZZ9.
+
+       01  WS-BRANCH-LINE.
+           05  FILLER                  PIC X(11)
+               VALUE "  BRANCH ".
+           05  WS-BR-CODE-OUT          PIC X(04).
+           05  FILLER                  PIC X(05)
+               VALUE " ....".
+           05  WS-BR-SUBTOTAL-OUT      PIC ZZZ,ZZZ,ZZ9.
+           05  FILLER                  PIC X(11)
+               VALUE "  HI-ORDER:".
+           05  WS-BR-HI-ORDER-OUT      PIC ZZZ,ZZZ,ZZ9.
+
+       01  WS-BUCKET-WARNING-LINE.
+           05  WS-BWARN-REASON-OUT     PIC X(20).
+           05  WS-BWARN-KEY-OUT        PIC X(10).
+           05  FILLER                  PIC X(09)
+               VALUE " TABLE: ".
+           05  WS-BWARN-TABLE-OUT      PIC X(08).
+           05  FILLER                  PIC X(07)
+               VALUE " CODE:".
+           05  WS-BWARN-CODE-OUT       PIC X(04).
+           05  FILLER                  PIC X(09)
+               VALUE " AMOUNT:".
+           05  WS-BWARN-AMOUNT-OUT     PIC ZZZ,ZZZ,ZZ9.
+
+       01  WS-REPORT-LINES.
+           05  WS-HDR-LINE.
+               10  FILLER              PIC X(20)
+                   VALUE "SUMBATCH RUN REPORT ".
+           05  WS-COUNT-LINE.
+               10  FILLER              PIC X(20)
+                   VALUE "DETAIL RECORDS READ:".
+               10  WS-RC-OUT           PIC ZZZ,ZZZ,ZZ9.
+           05  WS-REJECT-COUNT-LINE.
+               10  FILLER              PIC X(20)
+                   VALUE "RECORDS REJECTED...:".
+               10  WS-REJ-COUNT-OUT    PIC ZZZ,ZZZ,ZZ9.
+           05  WS-SUM-LINE.
+               10  FILLER              PIC X(20)
+                   VALUE "COMPUTED WS-SUM....:".
+               10  WS-SUM-OUT          PIC ZZZ,ZZZ,ZZ9.
+           05  WS-HI-ORDER-LINE.
+               10  FILLER              PIC X(20)
+                   VALUE "WS-SUM HI-ORDER....:".
+               10  WS-HI-ORDER-OUT     PIC ZZZ,ZZZ,ZZ9.
+           05  WS-BATCH-LINE.
+               10  FILLER              PIC X(20)
+                   VALUE "TRAILER BATCH TOTAL:".
+               10  WS-BATCH-OUT        PIC ZZZ,ZZZ,ZZ9.
+           05  WS-RESULT-LINE.
+               10  FILLER              PIC X(20)
+                   VALUE "CONTROL TOTAL......:".
+               10  WS-RESULT-OUT       PIC X(30).
+           05  WS-RESTART-NOTE-LINE-1.
+               10  FILLER              PIC X(30)
+                   VALUE "*** RESUMED FROM CHECKPOINT -".
+               10  FILLER              PIC X(29)
+                   VALUE " BRANCH/CURRENCY BREAKDOWN".
+           05  WS-RESTART-NOTE-LINE-2.
+               10  FILLER              PIC X(29)
+                   VALUE "*** REFLECTS RECORDS SINCE".
+               10  FILLER              PIC X(28)
+                   VALUE " RESTART ONLY, NOT FULL RUN".
+
+       PROCEDURE DIVISION.
+       0000-MAIN-CONTROL.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-BATCH-IN UNTIL WS-EOF
+           PERFORM 3000-RECONCILE-CONTROL-TOTAL
+           PERFORM 4000-PRINT-REPORT
+           PERFORM 5000-WRITE-GL-INTERFACE
+           PERFORM 6000-APPEND-HISTORY
+           PERFORM 9000-TERMINATE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN INPUT BATCH-IN
+           IF NOT WS-BATCH-IN-OK
+               MOVE "BATCHIN" TO WS-OPEN-ERR-FILE-OUT
+               MOVE WS-BATCH-IN-STATUS TO WS-OPEN-ERR-STATUS-OUT
+               DISPLAY WS-OPEN-ERROR-LINE
+               SET WS-FATAL-ERROR TO TRUE
+           END-IF
+           OPEN OUTPUT SUM-RPT
+           IF NOT WS-SUM-RPT-OK
+               MOVE "SUMRPT" TO WS-OPEN-ERR-FILE-OUT
+               MOVE WS-SUM-RPT-STATUS TO WS-OPEN-ERR-STATUS-OUT
+               DISPLAY WS-OPEN-ERROR-LINE
+               SET WS-FATAL-ERROR TO TRUE
+           END-IF
+           OPEN OUTPUT OVERFLOW-RPT
+           IF NOT WS-OVERFLOW-RPT-OK
+               MOVE "OVFLRPT" TO WS-OPEN-ERR-FILE-OUT
+               MOVE WS-OVERFLOW-RPT-STATUS TO WS-OPEN-ERR-STATUS-OUT
+               DISPLAY WS-OPEN-ERROR-LINE
+               SET WS-FATAL-ERROR TO TRUE
+           END-IF
+           OPEN OUTPUT GL-FILE
+           IF NOT WS-GL-FILE-OK
+               MOVE "GLFILE" TO WS-OPEN-ERR-FILE-OUT
+               MOVE WS-GL-FILE-STATUS TO WS-OPEN-ERR-STATUS-OUT
+               DISPLAY WS-OPEN-ERROR-LINE
+               SET WS-FATAL-ERROR TO TRUE
+           END-IF
+           OPEN OUTPUT REJECT-RPT
+           IF NOT WS-REJECT-RPT-OK
+               MOVE "REJRPT" TO WS-OPEN-ERR-FILE-OUT
+               MOVE WS-REJECT-RPT-STATUS TO WS-OPEN-ERR-STATUS-OUT
+               DISPLAY WS-OPEN-ERROR-LINE
+               SET WS-FATAL-ERROR TO TRUE
+           END-IF
+           OPEN OUTPUT AUDIT-FILE
+           IF NOT WS-AUDIT-FILE-OK
+               MOVE "AUDITFIL" TO WS-OPEN-ERR-FILE-OUT
+               MOVE WS-AUDIT-FILE-STATUS TO WS-OPEN-ERR-STATUS-OUT
+               DISPLAY WS-OPEN-ERROR-LINE
+               SET WS-FATAL-ERROR TO TRUE
+           END-IF
+           IF WS-FATAL-ERROR
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           PERFORM 1400-LOAD-REJECT-CEILING
+           PERFORM 1500-INITIALIZE-HISTORY
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+           ACCEPT WS-PARM FROM COMMAND-LINE
+           UNSTRING WS-PARM DELIMITED BY "/"
+               INTO WS-BATCH-ID WS-RESTART-FLAG
+           IF WS-BATCH-ID = SPACES
+               MOVE "DEFAULT1" TO WS-BATCH-ID
+           END-IF
+           PERFORM 1200-LOAD-LAST-CHECKPOINT
+           IF WS-RESTART-REQUESTED
+               IF WS-LAST-CKPT-FOUND
+                   PERFORM 1300-RESUME-FROM-CHECKPOINT
+               ELSE
+                   MOVE WS-BATCH-ID TO WS-RESTART-ERR-BATCH-OUT
+                   DISPLAY WS-RESTART-ERROR-LINE
+                   MOVE 16 TO RETURN-CODE
+                   STOP RUN
+               END-IF
+           ELSE
+               PERFORM 1250-PURGE-BATCH-CHECKPOINTS
+           END-IF
+           OPEN EXTEND CHECKPOINT-FILE
+           IF NOT WS-CHECKPOINT-OK
+               MOVE "CHKPTFIL" TO WS-OPEN-ERR-FILE-OUT
+               MOVE WS-CHECKPOINT-STATUS TO WS-OPEN-ERR-STATUS-OUT
+               DISPLAY WS-OPEN-ERROR-LINE
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           PERFORM 1100-READ-BATCH-IN.
+
+       1100-READ-BATCH-IN.
+           READ BATCH-IN
+               AT END
+                   SET WS-EOF TO TRUE
+           END-READ.
+
+       1400-LOAD-REJECT-CEILING.
+           OPEN INPUT CONTROL-FILE
+           IF WS-CONTROL-FILE-STATUS = "00"
+               READ CONTROL-FILE
+                   NOT AT END
+                       MOVE CTL-REJECT-CEILING TO WS-REJECT-CEILING
+               END-READ
+               CLOSE CONTROL-FILE
+           END-IF.
+
+       1500-INITIALIZE-HISTORY.
+           OPEN INPUT HISTORY-FILE
+           IF WS-HISTORY-STATUS = "00"
+               CLOSE HISTORY-FILE
+           ELSE
+               OPEN OUTPUT HISTORY-FILE
+               CLOSE HISTORY-FILE
+           END-IF
+           OPEN EXTEND HISTORY-FILE
+           IF NOT WS-HISTORY-OK
+               MOVE "HISTFILE" TO WS-OPEN-ERR-FILE-OUT
+               MOVE WS-HISTORY-STATUS TO WS-OPEN-ERR-STATUS-OUT
+               DISPLAY WS-OPEN-ERROR-LINE
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+       1200-LOAD-LAST-CHECKPOINT.
+           OPEN INPUT CHECKPOINT-FILE
+           IF WS-CHECKPOINT-STATUS = "00"
+               PERFORM UNTIL WS-CKPT-EOF
+                   READ CHECKPOINT-FILE
+                       AT END
+                           SET WS-CKPT-EOF TO TRUE
+                       NOT AT END
+                           IF CKPT-BATCH-ID = WS-BATCH-ID
+                               SET WS-LAST-CKPT-FOUND TO TRUE
+                               MOVE CKPT-RECORD-COUNT
+                                   TO WS-LAST-CKPT-COUNT
+                               MOVE CKPT-RUNNING-SUM
+                                   TO WS-LAST-CKPT-SUM
+                               MOVE CKPT-RUNNING-HI-ORDER
+                                   TO WS-LAST-CKPT-HI-ORDER
+                               MOVE CKPT-REJECT-COUNT
+                                   TO WS-LAST-CKPT-REJECTS
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+
+       1250-PURGE-BATCH-CHECKPOINTS.
+           OPEN OUTPUT CHECKPOINT-PURGE-FILE
+           IF NOT WS-CHECKPOINT-PURGE-OK
+               MOVE "CHKPTPRG" TO WS-OPEN-ERR-FILE-OUT
+               MOVE WS-CHECKPOINT-PURGE-STATUS TO WS-OPEN-ERR-STATUS-OUT
+               DISPLAY WS-OPEN-ERROR-LINE
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           OPEN INPUT CHECKPOINT-FILE
+           IF WS-CHECKPOINT-STATUS = "00"
+               MOVE "N" TO WS-CKPT-EOF-SWITCH
+               PERFORM UNTIL WS-CKPT-EOF
+                   READ CHECKPOINT-FILE
+                       AT END
+                           SET WS-CKPT-EOF TO TRUE
+                       NOT AT END
+                           IF CKPT-BATCH-ID NOT = WS-BATCH-ID
+                               MOVE CHECKPOINT-RECORD
+                                   TO CHECKPOINT-PURGE-LINE
+                               WRITE CHECKPOINT-PURGE-LINE
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE CHECKPOINT-FILE
+           END-IF
+           CLOSE CHECKPOINT-PURGE-FILE
+           CALL "CBL_RENAME_FILE" USING WS-CHECKPOINT-PURGE-NAME
+                                        WS-CHECKPOINT-FILE-NAME
+               RETURNING WS-CHECKPOINT-RENAME-RC
+           END-CALL
+           IF WS-CHECKPOINT-RENAME-RC NOT = 0
+               MOVE WS-BATCH-ID TO WS-PURGE-ERR-BATCH-OUT
+               DISPLAY WS-PURGE-RENAME-ERROR-LINE
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+       1300-RESUME-FROM-CHECKPOINT.
+           SET WS-WAS-RESTARTED TO TRUE
+           MOVE WS-LAST-CKPT-COUNT TO WS-RECORD-COUNT
+           MOVE WS-LAST-CKPT-SUM TO WS-SUM
+           MOVE WS-LAST-CKPT-HI-ORDER TO WS-SUM-HI-ORDER
+           MOVE WS-LAST-CKPT-REJECTS TO WS-REJECT-COUNT
+           PERFORM WS-LAST-CKPT-COUNT TIMES
+               READ BATCH-IN
+                   AT END
+                       SET WS-EOF TO TRUE
+               END-READ
+           END-PERFORM.
+
+       2000-PROCESS-BATCH-IN.
+           EVALUATE TRUE
+               WHEN BR-DETAIL-REC
+                   PERFORM 2050-PROCESS-DETAIL
+               WHEN BR-TRAILER-REC
+                   PERFORM 2200-CAPTURE-TRAILER
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE
+           PERFORM 1100-READ-BATCH-IN.
+
+       2050-PROCESS-DETAIL.
+           ADD 1 TO WS-RECORD-COUNT
+           IF BR-AMOUNT < 0 OR BR-AMOUNT > WS-REJECT-CEILING
+               PERFORM 2060-REJECT-DETAIL
+           ELSE
+               PERFORM 2100-ACCUMULATE-DETAIL
+           END-IF
+           PERFORM 2400-CHECKPOINT-IF-DUE.
+
+       2060-REJECT-DETAIL.
+           ADD 1 TO WS-REJECT-COUNT
+           IF BR-AMOUNT < 0
+               MOVE "NEGATIVE AMOUNT" TO WS-REJECT-REASON
+           ELSE
+               MOVE "EXCEEDS CEILING" TO WS-REJECT-REASON
+           END-IF
+           MOVE BR-RECORD-KEY TO WS-REJ-KEY-OUT
+           MOVE BR-AMOUNT TO WS-REJ-AMOUNT-OUT
+           MOVE WS-REJECT-REASON TO WS-REJ-REASON-OUT
+           MOVE WS-REJECT-LINE TO REJECT-RPT-LINE
+           WRITE REJECT-RPT-LINE.
+
+       2100-ACCUMULATE-DETAIL.
+           PERFORM 2110-ACCUM-BRANCH-SUBTOTAL
+           PERFORM 2120-ACCUM-CURRENCY-SUBTOTAL
+           MOVE BR-AMOUNT TO WS-ADD-AMOUNT
+           PERFORM 2150-ADD-TO-GRAND-TOTAL.
+
+       2110-ACCUM-BRANCH-SUBTOTAL.
+           SET WS-BRANCH-FOUND-SWITCH TO "N"
+           PERFORM VARYING WS-BR-IDX FROM 1 BY 1
+                   UNTIL WS-BR-IDX > WS-BRANCH-COUNT
+                       OR WS-BRANCH-FOUND
+               IF WS-BR-CODE(WS-BR-IDX) = BR-BRANCH-CODE
+                   PERFORM 2112-ADD-TO-BRANCH-SUBTOTAL
+                   SET WS-BRANCH-FOUND TO TRUE
+               END-IF
+           END-PERFORM
+           IF NOT WS-BRANCH-FOUND
+               IF WS-BRANCH-COUNT >= 500
+                   MOVE "BRANCH TABLE FULL:  " TO WS-BWARN-REASON-OUT
+                   MOVE BR-RECORD-KEY TO WS-BWARN-KEY-OUT
+                   MOVE "BRANCH  " TO WS-BWARN-TABLE-OUT
+                   MOVE BR-BRANCH-CODE TO WS-BWARN-CODE-OUT
+                   MOVE BR-AMOUNT TO WS-BWARN-AMOUNT-OUT
+                   PERFORM 2900-WRITE-BUCKET-WARNING
+               ELSE
+                   ADD 1 TO WS-BRANCH-COUNT
+                   SET WS-BR-IDX TO WS-BRANCH-COUNT
+                   MOVE BR-BRANCH-CODE TO WS-BR-CODE(WS-BR-IDX)
+                   PERFORM 2112-ADD-TO-BRANCH-SUBTOTAL
+               END-IF
+           END-IF.
+
+       2112-ADD-TO-BRANCH-SUBTOTAL.
+           IF BR-AMOUNT > WS-SUM-CAPACITY - WS-BR-SUBTOTAL(WS-BR-IDX)
+               COMPUTE WS-BR-SUBTOTAL(WS-BR-IDX) =
+                   WS-BR-SUBTOTAL(WS-BR-IDX) + BR-AMOUNT
+                   - (WS-SUM-CAPACITY + 1)
+               ADD 1 TO WS-BR-HI-ORDER(WS-BR-IDX)
+               MOVE "BRANCH BUCKET OVFL: " TO WS-BWARN-REASON-OUT
+               MOVE BR-RECORD-KEY TO WS-BWARN-KEY-OUT
+               MOVE "BRANCH  " TO WS-BWARN-TABLE-OUT
+               MOVE BR-BRANCH-CODE TO WS-BWARN-CODE-OUT
+               MOVE BR-AMOUNT TO WS-BWARN-AMOUNT-OUT
+               PERFORM 2900-WRITE-BUCKET-WARNING
+           ELSE
+               ADD BR-AMOUNT TO WS-BR-SUBTOTAL(WS-BR-IDX)
+           END-IF.
+
+       2120-ACCUM-CURRENCY-SUBTOTAL.
+           SET WS-CURRENCY-FOUND-SWITCH TO "N"
+           PERFORM VARYING WS-CUR-IDX FROM 1 BY 1
+                   UNTIL WS-CUR-IDX > WS-CURRENCY-COUNT
+                       OR WS-CURRENCY-FOUND
+               IF WS-CUR-CODE(WS-CUR-IDX) = BR-CURRENCY-CODE
+                   PERFORM 2122-ADD-TO-CURRENCY-SUBTOTAL
+                   SET WS-CURRENCY-FOUND TO TRUE
+               END-IF
+           END-PERFORM
+           IF NOT WS-CURRENCY-FOUND
+               IF WS-CURRENCY-COUNT >= 50
+                   MOVE "CURRENCY TABLE FULL:" TO WS-BWARN-REASON-OUT
+                   MOVE BR-RECORD-KEY TO WS-BWARN-KEY-OUT
+                   MOVE "CURRENCY" TO WS-BWARN-TABLE-OUT
+                   MOVE BR-CURRENCY-CODE TO WS-BWARN-CODE-OUT
+                   MOVE BR-AMOUNT TO WS-BWARN-AMOUNT-OUT
+                   PERFORM 2900-WRITE-BUCKET-WARNING
+               ELSE
+                   ADD 1 TO WS-CURRENCY-COUNT
+                   SET WS-CUR-IDX TO WS-CURRENCY-COUNT
+                   MOVE BR-CURRENCY-CODE TO WS-CUR-CODE(WS-CUR-IDX)
+                   PERFORM 2122-ADD-TO-CURRENCY-SUBTOTAL
+               END-IF
+           END-IF.
+
+       2122-ADD-TO-CURRENCY-SUBTOTAL.
+           IF BR-AMOUNT > WS-SUM-CAPACITY - WS-CUR-SUBTOTAL(WS-CUR-IDX)
+               COMPUTE WS-CUR-SUBTOTAL(WS-CUR-IDX) =
+                   WS-CUR-SUBTOTAL(WS-CUR-IDX) + BR-AMOUNT
+                   - (WS-SUM-CAPACITY + 1)
+               ADD 1 TO WS-CUR-HI-ORDER(WS-CUR-IDX)
+               MOVE "CURRENCY BUCKET OVFL" TO WS-BWARN-REASON-OUT
+               MOVE BR-RECORD-KEY TO WS-BWARN-KEY-OUT
+               MOVE "CURRENCY" TO WS-BWARN-TABLE-OUT
+               MOVE BR-CURRENCY-CODE TO WS-BWARN-CODE-OUT
+               MOVE BR-AMOUNT TO WS-BWARN-AMOUNT-OUT
+               PERFORM 2900-WRITE-BUCKET-WARNING
+           ELSE
+               ADD BR-AMOUNT TO WS-CUR-SUBTOTAL(WS-CUR-IDX)
+           END-IF.
+
+       2900-WRITE-BUCKET-WARNING.
+           MOVE WS-BUCKET-WARNING-LINE TO OVERFLOW-RPT-LINE
+           WRITE OVERFLOW-RPT-LINE.
+
+       2200-CAPTURE-TRAILER.
+           MOVE BR-BATCH-TOTAL TO WS-BATCH-TOTAL
+           SET WS-TRAILER-SEEN TO TRUE.
+
+       2150-ADD-TO-GRAND-TOTAL.
+           IF WS-ADD-AMOUNT > WS-SUM-CAPACITY - WS-SUM
+               PERFORM 2160-WRITE-OVERFLOW-WARNING
+               COMPUTE WS-SUM = WS-SUM + WS-ADD-AMOUNT
+                                - (WS-SUM-CAPACITY + 1)
+               ADD 1 TO WS-SUM-HI-ORDER
+           ELSE
+               ADD WS-ADD-AMOUNT TO WS-SUM
+           END-IF
+           PERFORM 2170-WRITE-AUDIT-LINE.
+
+       2170-WRITE-AUDIT-LINE.
+           MOVE SPACES TO AUDIT-RECORD
+           MOVE BR-RECORD-KEY TO AUDIT-RECORD-KEY
+           MOVE WS-ADD-AMOUNT TO AUDIT-AMOUNT
+           MOVE WS-SUM TO AUDIT-RUNNING-TOTAL
+           WRITE AUDIT-RECORD.
+
+       2160-WRITE-OVERFLOW-WARNING.
+           MOVE BR-RECORD-KEY TO WS-OVFL-KEY-OUT
+           MOVE WS-ADD-AMOUNT TO WS-OVFL-AMOUNT-OUT
+           MOVE WS-OVERFLOW-WARNING-LINE TO OVERFLOW-RPT-LINE
+           WRITE OVERFLOW-RPT-LINE.
+
+       2400-CHECKPOINT-IF-DUE.
+           IF FUNCTION MOD(WS-RECORD-COUNT, WS-CHECKPOINT-INTERVAL) = 0
+               MOVE SPACES TO CHECKPOINT-RECORD
+               MOVE WS-BATCH-ID TO CKPT-BATCH-ID
+               MOVE WS-RUN-DATE TO CKPT-RUN-DATE
+               MOVE WS-RECORD-COUNT TO CKPT-RECORD-COUNT
+               MOVE WS-SUM TO CKPT-RUNNING-SUM
+               MOVE WS-SUM-HI-ORDER TO CKPT-RUNNING-HI-ORDER
+               MOVE WS-REJECT-COUNT TO CKPT-REJECT-COUNT
+               WRITE CHECKPOINT-RECORD
+           END-IF.
+
+       3000-RECONCILE-CONTROL-TOTAL.
+           IF WS-TRAILER-SEEN AND WS-SUM = WS-BATCH-TOTAL
+               SET WS-CONTROL-OK TO TRUE
+           ELSE
+               SET WS-CONTROL-MISMATCH TO TRUE
+           END-IF.
+
+       4000-PRINT-REPORT.
+           MOVE WS-HDR-LINE TO SUM-RPT-LINE
+           WRITE SUM-RPT-LINE
+
+           MOVE WS-RECORD-COUNT TO WS-RC-OUT
+           MOVE WS-COUNT-LINE TO SUM-RPT-LINE
+           WRITE SUM-RPT-LINE
+
+           MOVE WS-REJECT-COUNT TO WS-REJ-COUNT-OUT
+           MOVE WS-REJECT-COUNT-LINE TO SUM-RPT-LINE
+           WRITE SUM-RPT-LINE
+
+           IF WS-WAS-RESTARTED
+               MOVE WS-RESTART-NOTE-LINE-1 TO SUM-RPT-LINE
+               WRITE SUM-RPT-LINE
+               MOVE WS-RESTART-NOTE-LINE-2 TO SUM-RPT-LINE
+               WRITE SUM-RPT-LINE
+           END-IF
+
+           PERFORM 4100-PRINT-BRANCH-BREAKDOWN
+           PERFORM 4200-PRINT-CURRENCY-BREAKDOWN
+
+           MOVE WS-SUM TO WS-SUM-OUT
+           MOVE WS-SUM-LINE TO SUM-RPT-LINE
+           WRITE SUM-RPT-LINE
+
+           MOVE WS-SUM-HI-ORDER TO WS-HI-ORDER-OUT
+           MOVE WS-HI-ORDER-LINE TO SUM-RPT-LINE
+           WRITE SUM-RPT-LINE
+
+           MOVE WS-BATCH-TOTAL TO WS-BATCH-OUT
+           MOVE WS-BATCH-LINE TO SUM-RPT-LINE
+           WRITE SUM-RPT-LINE
+
+           IF WS-CONTROL-OK
+               MOVE "MATCH - RUN MAY POST" TO WS-RESULT-OUT
+           ELSE
+               MOVE "MISMATCH - POSTING HELD" TO WS-RESULT-OUT
+           END-IF
+           MOVE WS-RESULT-LINE TO SUM-RPT-LINE
+           WRITE SUM-RPT-LINE.
+
+       4100-PRINT-BRANCH-BREAKDOWN.
+           PERFORM VARYING WS-BR-IDX FROM 1 BY 1
+                   UNTIL WS-BR-IDX > WS-BRANCH-COUNT
+               MOVE WS-BR-CODE(WS-BR-IDX) TO WS-BR-CODE-OUT
+               MOVE WS-BR-SUBTOTAL(WS-BR-IDX) TO WS-BR-SUBTOTAL-OUT
+               MOVE WS-BR-HI-ORDER(WS-BR-IDX) TO WS-BR-HI-ORDER-OUT
+               MOVE WS-BRANCH-LINE TO SUM-RPT-LINE
+               WRITE SUM-RPT-LINE
+           END-PERFORM.
+
+       4200-PRINT-CURRENCY-BREAKDOWN.
+           PERFORM VARYING WS-CUR-IDX FROM 1 BY 1
+                   UNTIL WS-CUR-IDX > WS-CURRENCY-COUNT
+               MOVE WS-CUR-CODE(WS-CUR-IDX) TO WS-CUR-CODE-OUT
+               MOVE WS-CUR-SUBTOTAL(WS-CUR-IDX) TO WS-CUR-SUBTOTAL-OUT
+               MOVE WS-CUR-HI-ORDER(WS-CUR-IDX) TO WS-CUR-HI-ORDER-OUT
+               MOVE WS-CURRENCY-LINE TO SUM-RPT-LINE
+               WRITE SUM-RPT-LINE
+           END-PERFORM.
+
+       5000-WRITE-GL-INTERFACE.
+           IF WS-CONTROL-OK
+               MOVE SPACES TO GL-RECORD
+               MOVE WS-RUN-DATE TO GL-RUN-DATE
+               MOVE WS-BATCH-ID TO GL-BATCH-ID
+               MOVE WS-SUM TO GL-TOTAL-AMOUNT
+               MOVE WS-SUM-HI-ORDER TO GL-HI-ORDER-CARRY
+               WRITE GL-RECORD
+           END-IF.
+
+       6000-APPEND-HISTORY.
+           MOVE SPACES TO HISTORY-RECORD
+           MOVE WS-RUN-DATE TO HIST-RUN-DATE
+           MOVE WS-BATCH-ID TO HIST-BATCH-ID
+           MOVE WS-RECORD-COUNT TO HIST-RECORD-COUNT
+           MOVE WS-SUM TO HIST-FINAL-SUM
+           MOVE WS-SUM-HI-ORDER TO HIST-FINAL-HI-ORDER
+           WRITE HISTORY-RECORD.
+
+       9000-TERMINATE.
+           CLOSE BATCH-IN
+           CLOSE SUM-RPT
+           CLOSE OVERFLOW-RPT
+           CLOSE GL-FILE
+           CLOSE CHECKPOINT-FILE
+           CLOSE REJECT-RPT
+           CLOSE HISTORY-FILE
+           CLOSE AUDIT-FILE.
