@@ -0,0 +1,132 @@
+      *****************************************************************
+      *  PROGRAM-ID   : SUMINQ
+      *  DESCRIPTION  : ONLINE INQUIRY TRANSACTION FOR SUMBATCH.
+      *                 LETS AN OPERATOR CHECK THE IN-FLIGHT RUNNING
+      *                 TOTAL AND RECORD COUNT OF A SUMBATCH JOB THAT
+      *                 IS STILL EXECUTING, BY READING THE SAME
+      *                 CHECKPOINT/STATUS RECORD SUMBATCH WRITES
+      *                 PERIODICALLY (SEE 2400-CHECKPOINT-IF-DUE IN
+      *                 SUMBATCH).  A TRUE CICS SHOP WOULD FIELD THIS
+      *                 AS A PSEUDO-CONVERSATIONAL BMS TRANSACTION;
+      *                 THIS SITE HAS NO CICS REGION AVAILABLE FOR
+      *                 THIS BATCH SUITE, SO THE SAME PROMPT/REFRESH
+      *                 BEHAVIOR IS DELIVERED AS A NATIVE COBOL
+      *                 SCREEN SECTION INQUIRY PROGRAM AGAINST THE
+      *                 SAME CHKPTFIL.
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SUMINQ.
+       AUTHOR. DATA-PROCESSING.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CHECKPOINT-FILE ASSIGN TO "CHKPTFIL"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CHECKPOINT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CHECKPOINT-FILE
+           RECORDING MODE IS F.
+       COPY CBCHKPT.
+
+       WORKING-STORAGE SECTION.
+       01  WS-CHECKPOINT-STATUS        PIC XX      VALUE "00".
+
+       01  WS-EOF-SWITCH               PIC X       VALUE "N".
+           88  WS-EOF                              VALUE "Y".
+
+       01  WS-FOUND-SWITCH             PIC X       VALUE "N".
+           88  WS-FOUND                            VALUE "Y".
+
+       01  WS-DONE-SWITCH              PIC X       VALUE "N".
+           88  WS-INQUIRY-DONE                     VALUE "Y".
+
+       01  WS-INQUIRY-BATCH-ID         PIC X(08)   VALUE SPACES.
+           88  WS-EXIT-REQUESTED                   VALUE "EXIT    ".
+
+       01  WS-DISPLAY-RUN-DATE         PIC 9(08)   VALUE 0.
+       01  WS-DISPLAY-COUNT            PIC 9(09)   VALUE 0.
+       01  WS-DISPLAY-SUM              PIC 9(09)   VALUE 0.
+       01  WS-DISPLAY-HI-ORDER         PIC 9(09)   VALUE 0.
+
+       01  WS-INQUIRY-MESSAGE          PIC X(40)   VALUE SPACES.
+
+       SCREEN SECTION.
+       01  INQUIRY-SCREEN.
+           05  BLANK SCREEN.
+           05  LINE 1  COLUMN 1
+               VALUE "SUMBATCH IN-FLIGHT STATUS INQUIRY".
+           05  LINE 3  COLUMN 1
+               VALUE "ENTER BATCH ID (OR 'EXIT'):".
+           05  LINE 3  COLUMN 30  PIC X(08)
+               USING WS-INQUIRY-BATCH-ID.
+           05  LINE 5  COLUMN 1
+               VALUE "RUN DATE...........:".
+           05  LINE 5  COLUMN 25  PIC 9(08)
+               FROM WS-DISPLAY-RUN-DATE.
+           05  LINE 6  COLUMN 1
+               VALUE "RECORDS PROCESSED..:".
+           05  LINE 6  COLUMN 25  PIC ZZZ,ZZZ,ZZ9
+               FROM WS-DISPLAY-COUNT.
+           05  LINE 7  COLUMN 1
+               VALUE "RUNNING WS-SUM.....:".
+           05  LINE 7  COLUMN 25  PIC ZZZ,ZZZ,ZZ9
+               FROM WS-DISPLAY-SUM.
+           05  LINE 8  COLUMN 1
+               VALUE "RUNNING HI-ORDER...:".
+           05  LINE 8  COLUMN 25  PIC ZZZ,ZZZ,ZZ9
+               FROM WS-DISPLAY-HI-ORDER.
+           05  LINE 10 COLUMN 1   PIC X(40)
+               FROM WS-INQUIRY-MESSAGE.
+
+       PROCEDURE DIVISION.
+       0000-MAIN-CONTROL.
+           PERFORM UNTIL WS-INQUIRY-DONE
+               DISPLAY INQUIRY-SCREEN
+               ACCEPT INQUIRY-SCREEN
+               IF WS-EXIT-REQUESTED
+                   SET WS-INQUIRY-DONE TO TRUE
+               ELSE
+                   PERFORM 2000-LOOKUP-CHECKPOINT
+               END-IF
+           END-PERFORM
+           STOP RUN.
+
+       2000-LOOKUP-CHECKPOINT.
+           MOVE "N" TO WS-FOUND-SWITCH
+           MOVE "N" TO WS-EOF-SWITCH
+           MOVE 0 TO WS-DISPLAY-RUN-DATE
+           MOVE 0 TO WS-DISPLAY-COUNT
+           MOVE 0 TO WS-DISPLAY-SUM
+           MOVE 0 TO WS-DISPLAY-HI-ORDER
+           OPEN INPUT CHECKPOINT-FILE
+           IF WS-CHECKPOINT-STATUS = "00"
+               PERFORM UNTIL WS-EOF
+                   READ CHECKPOINT-FILE
+                       AT END
+                           SET WS-EOF TO TRUE
+                       NOT AT END
+                           IF CKPT-BATCH-ID = WS-INQUIRY-BATCH-ID
+                               SET WS-FOUND TO TRUE
+                               MOVE CKPT-RUN-DATE
+                                   TO WS-DISPLAY-RUN-DATE
+                               MOVE CKPT-RECORD-COUNT
+                                   TO WS-DISPLAY-COUNT
+                               MOVE CKPT-RUNNING-SUM
+                                   TO WS-DISPLAY-SUM
+                               MOVE CKPT-RUNNING-HI-ORDER
+                                   TO WS-DISPLAY-HI-ORDER
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE CHECKPOINT-FILE
+           END-IF
+           IF WS-FOUND
+               MOVE "STATUS AS OF LAST CHECKPOINT WRITTEN"
+                   TO WS-INQUIRY-MESSAGE
+           ELSE
+               MOVE "NO CHECKPOINT FOUND FOR THAT BATCH ID"
+                   TO WS-INQUIRY-MESSAGE
+           END-IF.
