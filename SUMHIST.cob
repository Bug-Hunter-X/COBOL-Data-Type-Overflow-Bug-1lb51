@@ -0,0 +1,178 @@
+      *****************************************************************
+      *  PROGRAM-ID   : SUMHIST
+      *  DESCRIPTION  : EXTRACTS A DATE RANGE FROM THE ROLLING
+      *                 SUMBATCH RUN-HISTORY FILE FOR MONTH-END
+      *                 VARIANCE REVIEW.  PARM IS
+      *                 "STARTDATE/ENDDATE" IN YYYYMMDD FORMAT.
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SUMHIST.
+       AUTHOR. DATA-PROCESSING.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT HISTORY-FILE ASSIGN TO "HISTFILE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-HISTORY-STATUS.
+
+           SELECT EXTRACT-RPT ASSIGN TO "HISTEXT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EXTRACT-RPT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  HISTORY-FILE
+           RECORDING MODE IS F.
+       COPY CBHIST.
+
+       FD  EXTRACT-RPT
+           RECORDING MODE IS F.
+       01  EXTRACT-RPT-LINE            PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-HISTORY-STATUS           PIC XX      VALUE "00".
+       01  WS-EXTRACT-RPT-STATUS       PIC XX      VALUE "00".
+           88  WS-EXTRACT-RPT-OK                   VALUE "00".
+
+       01  WS-EOF-SWITCH               PIC X       VALUE "N".
+           88  WS-EOF                              VALUE "Y".
+
+       01  WS-HISTORY-OPEN-SWITCH      PIC X       VALUE "N".
+           88  WS-HISTORY-OPEN                     VALUE "Y".
+
+       01  WS-PARM                     PIC X(20)   VALUE SPACES.
+       01  WS-START-DATE                PIC 9(08)  VALUE 0.
+       01  WS-END-DATE                  PIC 9(08)  VALUE 99999999.
+
+       01  WS-EXTRACT-COUNT            PIC 9(09)   VALUE 0.
+       01  WS-EXTRACT-TOTAL            PIC 9(09)   COMP-3 VALUE 0.
+       01  WS-EXTRACT-HI-ORDER         PIC 9(09)   COMP-3 VALUE 0.
+       01  WS-EXTRACT-CAPACITY         PIC 9(09)   VALUE 999999999.
+
+       01  WS-EXTRACT-LINE.
+           05  WS-EXT-DATE-OUT         PIC 9(08).
+           05  FILLER                  PIC X(02)   VALUE SPACES.
+           05  WS-EXT-BATCH-OUT        PIC X(08).
+           05  FILLER                  PIC X(02)   VALUE SPACES.
+           05  WS-EXT-COUNT-OUT        PIC ZZZ,ZZZ,ZZ9.
+           05  FILLER                  PIC X(02)   VALUE SPACES.
+           05  WS-EXT-SUM-OUT          PIC ZZZ,ZZZ,ZZ9.
+           05  FILLER                  PIC X(02)   VALUE SPACES.
+           05  WS-EXT-HI-ORDER-OUT     PIC ZZZ,ZZZ,ZZ9.
+
+       01  WS-EXTRACT-OVFL-LINE.
+           05  FILLER                  PIC X(24)
+               VALUE "OVERFLOW ON HIST BATCH: ".
+           05  WS-EXT-OVFL-BATCH-OUT   PIC X(08).
+           05  FILLER                  PIC X(28)
+               VALUE "  CARRIED TO HI-ORDER, SUM:".
+           05  WS-EXT-OVFL-SUM-OUT     PIC ZZZ,ZZZ,ZZ9.
+
+       01  WS-SUMMARY-LINE.
+           05  FILLER                  PIC X(20)
+               VALUE "RECORDS EXTRACTED..:".
+           05  WS-SUM-COUNT-OUT        PIC ZZZ,ZZZ,ZZ9.
+
+       01  WS-TOTAL-LINE.
+           05  FILLER                  PIC X(20)
+               VALUE "EXTRACTED TOTAL....:".
+           05  WS-TOTAL-OUT            PIC ZZZ,ZZZ,ZZ9.
+
+       01  WS-TOTAL-HI-ORDER-LINE.
+           05  FILLER                  PIC X(20)
+               VALUE "EXTRACTED HI-ORDER.:".
+           05  WS-TOTAL-HI-ORDER-OUT   PIC ZZZ,ZZZ,ZZ9.
+
+       01  WS-NO-HISTORY-LINE          PIC X(40)
+           VALUE "HISTFILE NOT FOUND - NO EXTRACT RUN".
+
+       01  WS-OPEN-ERROR-LINE.
+           05  FILLER                  PIC X(20)
+               VALUE "UNABLE TO OPEN FILE:".
+           05  WS-OPEN-ERR-FILE-OUT    PIC X(12).
+           05  FILLER                  PIC X(11)
+               VALUE "  STATUS: ".
+           05  WS-OPEN-ERR-STATUS-OUT  PIC XX.
+
+       PROCEDURE DIVISION.
+       0000-MAIN-CONTROL.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-HISTORY UNTIL WS-EOF
+           PERFORM 4000-PRINT-SUMMARY
+           PERFORM 9000-TERMINATE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN INPUT HISTORY-FILE
+           OPEN OUTPUT EXTRACT-RPT
+           IF NOT WS-EXTRACT-RPT-OK
+               MOVE "HISTEXT" TO WS-OPEN-ERR-FILE-OUT
+               MOVE WS-EXTRACT-RPT-STATUS TO WS-OPEN-ERR-STATUS-OUT
+               DISPLAY WS-OPEN-ERROR-LINE
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           IF WS-HISTORY-STATUS = "00"
+               SET WS-HISTORY-OPEN TO TRUE
+               ACCEPT WS-PARM FROM COMMAND-LINE
+               UNSTRING WS-PARM DELIMITED BY "/"
+                   INTO WS-START-DATE WS-END-DATE
+               PERFORM 1100-READ-HISTORY
+           ELSE
+               MOVE WS-NO-HISTORY-LINE TO EXTRACT-RPT-LINE
+               WRITE EXTRACT-RPT-LINE
+               SET WS-EOF TO TRUE
+           END-IF.
+
+       1100-READ-HISTORY.
+           READ HISTORY-FILE
+               AT END
+                   SET WS-EOF TO TRUE
+           END-READ.
+
+       2000-PROCESS-HISTORY.
+           IF HIST-RUN-DATE >= WS-START-DATE
+                   AND HIST-RUN-DATE <= WS-END-DATE
+               PERFORM 2100-WRITE-EXTRACT-LINE
+           END-IF
+           PERFORM 1100-READ-HISTORY.
+
+       2100-WRITE-EXTRACT-LINE.
+           ADD 1 TO WS-EXTRACT-COUNT
+           IF HIST-FINAL-SUM > WS-EXTRACT-CAPACITY - WS-EXTRACT-TOTAL
+               MOVE HIST-BATCH-ID TO WS-EXT-OVFL-BATCH-OUT
+               MOVE HIST-FINAL-SUM TO WS-EXT-OVFL-SUM-OUT
+               MOVE WS-EXTRACT-OVFL-LINE TO EXTRACT-RPT-LINE
+               WRITE EXTRACT-RPT-LINE
+               COMPUTE WS-EXTRACT-TOTAL = WS-EXTRACT-TOTAL
+                       + HIST-FINAL-SUM - (WS-EXTRACT-CAPACITY + 1)
+               ADD 1 TO WS-EXTRACT-HI-ORDER
+           ELSE
+               ADD HIST-FINAL-SUM TO WS-EXTRACT-TOTAL
+           END-IF
+           ADD HIST-FINAL-HI-ORDER TO WS-EXTRACT-HI-ORDER
+           MOVE HIST-RUN-DATE TO WS-EXT-DATE-OUT
+           MOVE HIST-BATCH-ID TO WS-EXT-BATCH-OUT
+           MOVE HIST-RECORD-COUNT TO WS-EXT-COUNT-OUT
+           MOVE HIST-FINAL-SUM TO WS-EXT-SUM-OUT
+           MOVE HIST-FINAL-HI-ORDER TO WS-EXT-HI-ORDER-OUT
+           MOVE WS-EXTRACT-LINE TO EXTRACT-RPT-LINE
+           WRITE EXTRACT-RPT-LINE.
+
+       4000-PRINT-SUMMARY.
+           MOVE WS-EXTRACT-COUNT TO WS-SUM-COUNT-OUT
+           MOVE WS-SUMMARY-LINE TO EXTRACT-RPT-LINE
+           WRITE EXTRACT-RPT-LINE
+           MOVE WS-EXTRACT-TOTAL TO WS-TOTAL-OUT
+           MOVE WS-TOTAL-LINE TO EXTRACT-RPT-LINE
+           WRITE EXTRACT-RPT-LINE
+           MOVE WS-EXTRACT-HI-ORDER TO WS-TOTAL-HI-ORDER-OUT
+           MOVE WS-TOTAL-HI-ORDER-LINE TO EXTRACT-RPT-LINE
+           WRITE EXTRACT-RPT-LINE.
+
+       9000-TERMINATE.
+           IF WS-HISTORY-OPEN
+               CLOSE HISTORY-FILE
+           END-IF
+           CLOSE EXTRACT-RPT.
