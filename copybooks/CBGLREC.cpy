@@ -0,0 +1,10 @@
+      *****************************************************************
+      *  CBGLREC - GL INTERFACE FILE RECORD LAYOUT
+      *  FIXED-LAYOUT EXTRACT PICKED UP BY THE GL POSTING JOB.
+      *****************************************************************
+       01  GL-RECORD.
+           05  GL-RUN-DATE             PIC 9(08).
+           05  GL-BATCH-ID             PIC X(08).
+           05  GL-TOTAL-AMOUNT         PIC 9(09).
+           05  GL-HI-ORDER-CARRY       PIC 9(09).
+           05  FILLER                  PIC X(46).
