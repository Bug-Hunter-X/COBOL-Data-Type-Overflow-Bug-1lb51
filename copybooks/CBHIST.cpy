@@ -0,0 +1,12 @@
+      *****************************************************************
+      *  CBHIST - ROLLING RUN-HISTORY RECORD LAYOUT
+      *  ONE RECORD APPENDED PER SUMBATCH RUN SO TREND / VARIANCE
+      *  REVIEW DOES NOT HAVE TO DIG THROUGH OLD REPORT PRINTOUTS.
+      *****************************************************************
+       01  HISTORY-RECORD.
+           05  HIST-RUN-DATE           PIC 9(08).
+           05  HIST-BATCH-ID           PIC X(08).
+           05  HIST-RECORD-COUNT       PIC 9(09).
+           05  HIST-FINAL-SUM          PIC 9(09).
+           05  HIST-FINAL-HI-ORDER     PIC 9(09).
+           05  FILLER                  PIC X(20).
