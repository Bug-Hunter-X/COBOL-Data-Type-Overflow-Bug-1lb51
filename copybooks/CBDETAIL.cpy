@@ -0,0 +1,19 @@
+      *****************************************************************
+      *  CBDETAIL - BATCH-IN DETAIL/TRAILER RECORD LAYOUT
+      *  ONE PHYSICAL RECORD LAYOUT SHARED BY DETAIL (D) AND
+      *  TRAILER (T) RECORDS ON THE SUMBATCH INPUT FILE.
+      *****************************************************************
+       01  BATCH-RECORD.
+           05  BR-RECORD-TYPE          PIC X(01).
+               88  BR-DETAIL-REC              VALUE 'D'.
+               88  BR-TRAILER-REC             VALUE 'T'.
+           05  BR-DETAIL-DATA.
+               10  BR-RECORD-KEY       PIC X(10).
+               10  BR-BRANCH-CODE      PIC X(04).
+               10  BR-CURRENCY-CODE    PIC X(03).
+               10  BR-AMOUNT           PIC S9(9)      COMP-3.
+               10  FILLER              PIC X(17).
+           05  BR-TRAILER-DATA REDEFINES BR-DETAIL-DATA.
+               10  BR-BATCH-TOTAL      PIC 9(9)       COMP-3.
+               10  BR-INPUT-COUNT      PIC 9(9).
+               10  FILLER              PIC X(19).
