@@ -0,0 +1,9 @@
+      *****************************************************************
+      *  CBCTLREC - RUN CONTROL RECORD
+      *  OPTIONAL SINGLE-RECORD CARD THAT LETS OPERATIONS OVERRIDE
+      *  THE VALIDATION CEILING WITHOUT A RECOMPILE.  IF THE CONTROL
+      *  FILE IS ABSENT THE COMPILED-IN DEFAULT IN WS-REJECT-CEILING
+      *  IS USED INSTEAD.
+      *****************************************************************
+       01  CONTROL-RECORD.
+           05  CTL-REJECT-CEILING      PIC 9(09).
