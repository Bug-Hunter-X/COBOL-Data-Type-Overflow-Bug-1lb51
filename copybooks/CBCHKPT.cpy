@@ -0,0 +1,14 @@
+      *****************************************************************
+      *  CBCHKPT - CHECKPOINT RECORD LAYOUT
+      *  WRITTEN EVERY WS-CHECKPOINT-INTERVAL DETAIL RECORDS SO A
+      *  RESTART CAN REPOSITION BATCH-IN AND RESUME ACCUMULATING
+      *  INSTEAD OF REPROCESSING THE WHOLE FILE FROM THE TOP.
+      *****************************************************************
+       01  CHECKPOINT-RECORD.
+           05  CKPT-BATCH-ID           PIC X(08).
+           05  CKPT-RUN-DATE           PIC 9(08).
+           05  CKPT-RECORD-COUNT       PIC 9(09).
+           05  CKPT-RUNNING-SUM        PIC 9(09).
+           05  CKPT-RUNNING-HI-ORDER   PIC 9(09).
+           05  CKPT-REJECT-COUNT       PIC 9(09).
+           05  FILLER                  PIC X(11).
