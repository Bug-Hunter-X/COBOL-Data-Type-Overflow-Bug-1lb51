@@ -0,0 +1,11 @@
+      *****************************************************************
+      *  CBAUDIT - AUDIT TRAIL RECORD LAYOUT
+      *  ONE RECORD PER ADDITION INTO WS-SUM SO THE FULL DERIVATION
+      *  OF THE GRAND TOTAL CAN BE HANDED TO FINANCE WITHOUT RERUNNING
+      *  THE JOB UNDER A DEBUGGER.
+      *****************************************************************
+       01  AUDIT-RECORD.
+           05  AUDIT-RECORD-KEY        PIC X(10).
+           05  AUDIT-AMOUNT            PIC 9(09).
+           05  AUDIT-RUNNING-TOTAL     PIC 9(09).
+           05  FILLER                  PIC X(10).
